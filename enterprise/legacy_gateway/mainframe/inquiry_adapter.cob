@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WavineInquiry.
+       AUTHOR. Cirium-AI-ENGINEERING.
+       DATE-WRITTEN. 03/15/2024.
+       SECURITY. TLS1.3+ WITH QUANTUM-SAFE CURVES.
+
+      ******************************************************************
+      *  OPERATOR INQUIRY TRANSACTION (TRANSID NUZQ, MAPSET NUZINQ).   *
+      *  OPERATOR KEYS IN AN AI-CORREL-ID OR AI-TRACE-ID; THIS PROGRAM *
+      *  LOOKS UP THE MOST RECENT AUDTFILE RECORD FOR IT AND, WHEN THE *
+      *  FUNCTION CODE WAS UPDATETXN, ALSO PULLS THE LATEST ASTATFIL   *
+      *  STATUS, SO AN OPERATOR CAN SEE WHAT WavineCICS LAST RECORDED  *
+      *  FOR A REQUEST WITHOUT GREPPING CONSOLE LOGS.                 *
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  04/12/2024  000 NOW SENDS THE BLANK MAP ON THE FIRST          *
+      *              INVOCATION (EIBCALEN = 0) INSTEAD OF ATTEMPTING A *
+      *              RECEIVE MAP BEFORE ANYTHING HAS EVER BEEN SENT TO *
+      *              THE TERMINAL. REMOVED THE UNUSED                  *
+      *              WS-SEARCH-BY-TRACE-SWITCH.                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AUDTREC.
+       COPY ASTATREC.
+       COPY AIRESPCD.
+       COPY NUZIM1.
+
+       01  ERROR-CONTROL.
+           05  EIBRESP               PIC S9(8) COMP.
+           05  EIBRESP2              PIC S9(8) COMP.
+
+       01  WS-LOOKUP-KEY             PIC X(32).
+       01  WS-FOUND-SWITCH           PIC X(4) VALUE 'NO'.
+           88  WS-RECORD-FOUND       VALUE 'YES'.
+           88  WS-RECORD-NOT-FOUND   VALUE 'NO'.
+
+       01  WS-RESPCD-EDIT            PIC -(8)9.
+       01  WS-EIBRESP-EDIT           PIC -(8)9.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN LOGIC                                                     *
+      ******************************************************************
+       000-MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+                ERROR(900-ERROR-HANDLER)
+                END-EXEC.
+
+           IF EIBCALEN = 0
+               PERFORM 050-SEND-INITIAL-MAP
+           ELSE
+               EXEC CICS RECEIVE MAP('NUZIM1')
+                    MAPSET('NUZINQ')
+                    INTO(NUZIM1I)
+                    RESP(EIBRESP)
+               END-EXEC
+
+               PERFORM 100-LOOKUP-REQUEST
+               PERFORM 200-SEND-RESULT
+           END-IF.
+
+           EXEC CICS RETURN
+                TRANSID('NUZQ')
+           END-EXEC.
+
+      ******************************************************************
+      * FIRST ENTRY TO THE TRANSACTION - EIBCALEN = 0 MEANS THE        *
+      * OPERATOR JUST STARTED NUZQ AND THERE IS NOTHING ON THE         *
+      * TERMINAL YET TO RECEIVE. SEND THE BLANK FORM AND WAIT FOR THE  *
+      * NEXT INVOCATION INSTEAD OF ATTEMPTING A RECEIVE MAP.           *
+      ******************************************************************
+       050-SEND-INITIAL-MAP.
+           MOVE SPACES TO NUZIM1O.
+
+           EXEC CICS SEND MAP('NUZIM1')
+                MAPSET('NUZINQ')
+                FROM(NUZIM1O)
+                ERASE
+                RESP(EIBRESP)
+           END-EXEC.
+
+      ******************************************************************
+      * LOOK UP THE REQUEST BY CORREL-ID IF GIVEN, ELSE BY TRACE-ID    *
+      ******************************************************************
+       100-LOOKUP-REQUEST.
+           SET WS-RECORD-NOT-FOUND TO TRUE.
+           MOVE SPACES TO MSGO.
+
+           IF CORRIDI NOT = SPACES AND CORRIDI NOT = LOW-VALUES
+               MOVE CORRIDI TO AUDIT-CORREL-ID
+               EXEC CICS READ
+                    FILE('AUDTFILE')
+                    INTO(AUDIT-RECORD)
+                    RIDFLD(AUDIT-CORREL-ID)
+                    KEYLENGTH(LENGTH OF AUDIT-CORREL-ID)
+                    RESP(EIBRESP)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   SET WS-RECORD-FOUND TO TRUE
+               ELSE
+                   MOVE 'NO AUDIT RECORD FOUND FOR THAT CORREL-ID'
+                       TO MSGO
+               END-IF
+           ELSE
+               IF TRACEIDI NOT = SPACES AND TRACEIDI NOT = LOW-VALUES
+                   PERFORM 110-FIND-BY-TRACE-ID
+               ELSE
+                   MOVE 'ENTER A CORREL-ID OR A TRACE-ID' TO MSGO
+               END-IF
+           END-IF.
+
+           IF WS-RECORD-FOUND
+               PERFORM 120-LOAD-RESULT-FIELDS
+           ELSE
+               MOVE SPACES TO FUNCCDO RESPCDO EIBRESPOO ASTATUSO
+           END-IF.
+
+      ******************************************************************
+      * NO ALTERNATE INDEX ON AUDTFILE FOR AI-TRACE-ID, SO A TRACE-ID  *
+      * LOOKUP IS A SEQUENTIAL BROWSE FOR THE FIRST MATCH. AUDTFILE IS *
+      * A LIVE/RECENT-TRAFFIC FILE, NOT A FULL HISTORY, SO THE        *
+      * BROWSE IS BOUNDED IN PRACTICE.                                 *
+      ******************************************************************
+       110-FIND-BY-TRACE-ID.
+           MOVE LOW-VALUES TO AUDIT-CORREL-ID.
+
+           EXEC CICS STARTBR
+                FILE('AUDTFILE')
+                RIDFLD(AUDIT-CORREL-ID)
+                KEYLENGTH(LENGTH OF AUDIT-CORREL-ID)
+                GTEQ
+                RESP(EIBRESP)
+           END-EXEC.
+
+           IF EIBRESP = DFHRESP(NORMAL)
+               PERFORM 115-READ-NEXT-BROWSE-RECORD
+                       UNTIL WS-RECORD-FOUND
+                       OR EIBRESP NOT = DFHRESP(NORMAL)
+               EXEC CICS ENDBR
+                    FILE('AUDTFILE')
+               END-EXEC
+           END-IF.
+
+           IF NOT WS-RECORD-FOUND
+               MOVE 'NO AUDIT RECORD FOUND FOR THAT TRACE-ID' TO MSGO
+           END-IF.
+
+      ******************************************************************
+      * ONE STEP OF THE TRACE-ID BROWSE - READ THE NEXT AUDTFILE       *
+      * RECORD AND CHECK IT AGAINST THE REQUESTED AI-TRACE-ID.         *
+      ******************************************************************
+       115-READ-NEXT-BROWSE-RECORD.
+           EXEC CICS READNEXT
+                FILE('AUDTFILE')
+                INTO(AUDIT-RECORD)
+                RIDFLD(AUDIT-CORREL-ID)
+                KEYLENGTH(LENGTH OF AUDIT-CORREL-ID)
+                RESP(EIBRESP)
+           END-EXEC.
+
+           IF EIBRESP = DFHRESP(NORMAL)
+                   AND AUDIT-TRACE-ID = TRACEIDI
+               SET WS-RECORD-FOUND TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * LOAD THE SCREEN FIELDS FROM THE AUDIT RECORD, AND, FOR AN      *
+      * UPDATETXN REQUEST, THE LATEST ASTATFIL STATUS AS WELL.         *
+      ******************************************************************
+       120-LOAD-RESULT-FIELDS.
+           MOVE AUDIT-CORREL-ID   TO CORRIDO
+           MOVE AUDIT-TRACE-ID    TO TRACEIDO
+           MOVE AUDIT-FUNCTION-CODE TO FUNCCDO.
+
+           MOVE AUDIT-RESPONSE-CODE TO WS-RESPCD-EDIT
+           MOVE WS-RESPCD-EDIT TO RESPCDO.
+
+           MOVE AUDIT-EIBRESP TO WS-EIBRESP-EDIT
+           MOVE WS-EIBRESP-EDIT TO EIBRESPOO.
+
+           MOVE 'N/A' TO ASTATUSO.
+           IF AUDIT-FUNCTION-CODE = 'UPDATETXN'
+               EXEC CICS READ
+                    FILE('ASTATFIL')
+                    INTO(ASYNC-STATUS-RECORD)
+                    RIDFLD(AUDIT-CORREL-ID)
+                    KEYLENGTH(LENGTH OF AUDIT-CORREL-ID)
+                    RESP(EIBRESP)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   EVALUATE ASTAT-STATUS-CODE
+                       WHEN AI-RESP-PENDING
+                           MOVE 'PENDING' TO ASTATUSO
+                       WHEN AI-RESP-ASYNC-SUCCESS
+                           MOVE 'SUCCEEDED' TO ASTATUSO
+                       WHEN AI-RESP-ASYNC-FAILED
+                           MOVE 'FAILED' TO ASTATUSO
+                       WHEN OTHER
+                           MOVE 'UNKNOWN' TO ASTATUSO
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+           IF MSGO = SPACES
+               MOVE 'REQUEST FOUND' TO MSGO
+           END-IF.
+
+      ******************************************************************
+      * SEND THE SCREEN BACK, ECHOING THE SEARCH KEYS THE OPERATOR     *
+      * ENTERED AND WHAT WAS FOUND FOR THEM.                           *
+      ******************************************************************
+       200-SEND-RESULT.
+           EXEC CICS SEND MAP('NUZIM1')
+                MAPSET('NUZINQ')
+                FROM(NUZIM1O)
+                ERASE
+                RESP(EIBRESP)
+           END-EXEC.
+
+      ******************************************************************
+      * ERROR HANDLING - SAME CONVENTION AS WavineCICS: RESERVED FOR   *
+      * CONDITIONS THIS SESSION CANNOT CONTINUE PAST.                 *
+      ******************************************************************
+       900-ERROR-HANDLER.
+           EXEC CICS SEND TEXT
+                FROM('INQUIRY TRANSACTION ERROR - SEE EIBRESP')
+                LENGTH(39)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       END PROGRAM WavineInquiry.

@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBSVC01.
+       AUTHOR. Cirium-AI-ENGINEERING.
+       DATE-WRITTEN. 02/14/2024.
+       SECURITY. TLS1.3+ WITH QUANTUM-SAFE CURVES.
+
+      ******************************************************************
+      *  BACKEND DATA SERVICE LINKED TO BY WavineCICS FOR THE QUERYDB   *
+      *  AND BULKQRY FUNCTION CODES. RECEIVES THE FULL AI-REQUEST-AREA *
+      *  COMMAREA (SEE AIREQARE COPYBOOK) SO IT SHARES THE SAME FIELD  *
+      *  BOUNDARIES AS THE CALLER INSTEAD OF GUESSING THEM.            *
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  02/14/2024  INITIAL VERSION - SINGLE-RECORD QUERYDB.          *
+      *  02/21/2024  ADDED BULKQRY TABLE PROCESSING AND DBOUTFIL       *
+      *              RESULT LOGGING FOR RECONCILIATION.                *
+      *  04/05/2024  AI-BULK-QUERY-MAX-ENTRIES MOVED HERE FROM THE     *
+      *              LINKAGE-SECTION COPYBOOK - IT WAS NEVER PASSED IN *
+      *              AND HAD NO ADDRESSABILITY THERE. 900 NOW CHECKS   *
+      *              THE DBOUTFIL WRITE RESP INSTEAD OF ASSUMING IT    *
+      *              WORKED.                                           *
+      *  04/19/2024  BULKQRY ITEM-COUNT-OUT-OF-RANGE REJECTION NOW     *
+      *              USES ITS OWN AI-RESP-INVALID-COUNT CODE INSTEAD   *
+      *              OF BORROWING AI-RESP-INVALID-FUNC.                *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AIRESPCD.
+       COPY DBOUTREC.
+
+       01  ERROR-CONTROL.
+           05  EIBRESP               PIC S9(8) COMP.
+           05  EIBRESP2              PIC S9(8) COMP.
+           05  ERROR-MSG             PIC X(78).
+
+       01  WS-BULK-INDEX             PIC 9(4) COMP.
+
+      ******************************************************************
+      * AI-BULK-QUERY-TABLE'S OCCURS BOUND (COPYBOOKS/AIBULKQ.CPY). KEPT*
+      * HERE RATHER THAN IN THE LINKAGE-SECTION COPYBOOK ITSELF - A    *
+      * STANDALONE 01-LEVEL LINKAGE ITEM THAT IS NOT PART OF THE       *
+      * PROCEDURE DIVISION USING LIST HAS NO ESTABLISHED ADDRESSABILITY*
+      ******************************************************************
+       01  AI-BULK-QUERY-MAX-ENTRIES PIC 9(4) COMP VALUE 100.
+
+       LINKAGE SECTION.
+       COPY AIREQARE.
+       COPY AIBULKQ.
+
+       PROCEDURE DIVISION USING AI-REQUEST-AREA.
+
+      ******************************************************************
+      * MAIN LOGIC - ROUTE ON THE CALLER'S FUNCTION CODE               *
+      ******************************************************************
+       000-MAIN-LOGIC.
+           EVALUATE AI-FUNCTION-CODE
+               WHEN 'QUERYDB'
+                   PERFORM 100-PROCESS-SINGLE-QUERY
+               WHEN 'BULKQRY'
+                   PERFORM 200-PROCESS-BULK-QUERY
+               WHEN OTHER
+                   MOVE AI-RESP-INVALID-FUNC TO AI-RESPONSE-CODE
+           END-EVALUATE.
+
+           PERFORM 900-LOG-RESULT.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+      ******************************************************************
+      * SINGLE-RECORD LOOKUP - AI-INPUT-DATA CARRIES ONE QUERY KEY     *
+      ******************************************************************
+       100-PROCESS-SINGLE-QUERY.
+           PERFORM 110-LOOKUP-ACCOUNT
+           MOVE AI-RESP-SUCCESS TO AI-RESPONSE-CODE
+           .
+
+       110-LOOKUP-ACCOUNT.
+           CONTINUE.
+
+      ******************************************************************
+      * BULK LOOKUP - ONE LINKED CALL PROCESSES EVERY ENTRY IN         *
+      * AI-BULK-QUERY-TABLE AND RETURNS A RESULT PER KEY IN THE SAME   *
+      * COMMAREA TRIP.                                                 *
+      ******************************************************************
+       200-PROCESS-BULK-QUERY.
+           IF AI-BULK-QUERY-COUNT < 1
+               OR AI-BULK-QUERY-COUNT > AI-BULK-QUERY-MAX-ENTRIES
+               MOVE AI-RESP-INVALID-COUNT TO AI-RESPONSE-CODE
+           ELSE
+               PERFORM 210-LOOKUP-BULK-ENTRY
+                       VARYING WS-BULK-INDEX FROM 1 BY 1
+                       UNTIL WS-BULK-INDEX > AI-BULK-QUERY-COUNT
+               MOVE AI-RESP-SUCCESS TO AI-RESPONSE-CODE
+           END-IF.
+
+       210-LOOKUP-BULK-ENTRY.
+           MOVE AI-RESP-SUCCESS
+                TO AI-BULK-RESULT-CODE(WS-BULK-INDEX).
+
+      ******************************************************************
+      * RESULT LOGGING - ONE DBOUTFIL RECORD PER REQUEST PROCESSED SO  *
+      * THE NIGHTLY RECONCILIATION REPORT HAS A BACKEND-SIDE RECORD TO *
+      * CROSS-CHECK AGAINST THE WavineCICS AUDIT TRAIL.                *
+      ******************************************************************
+       900-LOG-RESULT.
+           MOVE AI-CORREL-ID      TO DBOUT-CORREL-ID
+           MOVE AI-FUNCTION-CODE  TO DBOUT-FUNCTION-CODE
+           MOVE AI-RESPONSE-CODE  TO DBOUT-RESPONSE-CODE
+           MOVE AI-TIMESTAMP      TO DBOUT-TIMESTAMP.
+
+           EXEC CICS WRITE
+                FILE('DBOUTFIL')
+                FROM(DBOUT-RECORD)
+                RIDFLD(AI-CORREL-ID)
+                KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                RESP(EIBRESP)
+           END-EXEC.
+
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               MOVE 'DBOUTFIL WRITE FAILURE' TO ERROR-MSG
+               EXEC CICS WRITE OPERATOR
+                    TEXT(ERROR-MSG)
+                    TEXTLENGTH(LENGTH OF ERROR-MSG)
+               END-EXEC
+           END-IF.
+
+       END PROGRAM DBSVC01.

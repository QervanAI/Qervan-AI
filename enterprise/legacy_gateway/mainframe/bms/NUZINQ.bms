@@ -0,0 +1,50 @@
+         PRINT NOGEN
+NUZINQ   DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+*        INQUIRY SCREEN FOR LIVE/RECENT WavineCICS REQUEST STATE.
+*        OPERATOR KEYS IN A CORREL-ID OR TRACE-ID; NUZINQ1 LOOKS IT
+*        UP ON AUDTFILE (AND ASTATFIL FOR UPDATETXN) AND DISPLAYS
+*        WHAT WAS LAST SEEN FOR IT - NO MORE GREPPING CONSOLE LOGS.
+*
+NUZIM1   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),                X
+               INITIAL='WavineCICS INQUIRY'
+*
+         DFHMDF POS=(3,2),LENGTH=16,ATTRB=(PROT,NORM),                X
+               INITIAL='CORREL-ID:'
+CORRID   DFHMDF POS=(3,20),LENGTH=16,ATTRB=(UNPROT,IC,NORM)
+*
+         DFHMDF POS=(4,2),LENGTH=16,ATTRB=(PROT,NORM),                X
+               INITIAL='TRACE-ID:'
+TRACEID  DFHMDF POS=(4,20),LENGTH=32,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(6,2),LENGTH=16,ATTRB=(PROT,NORM),                X
+               INITIAL='FUNCTION CODE:'
+FUNCCD   DFHMDF POS=(6,20),LENGTH=8,ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(7,2),LENGTH=16,ATTRB=(PROT,NORM),                X
+               INITIAL='AI-RESPONSE-CODE:'
+RESPCD   DFHMDF POS=(7,20),LENGTH=9,ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(8,2),LENGTH=16,ATTRB=(PROT,NORM),                X
+               INITIAL='LAST EIBRESP:'
+EIBRESPO DFHMDF POS=(8,20),LENGTH=9,ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(9,2),LENGTH=16,ATTRB=(PROT,NORM),                X
+               INITIAL='ASYNC STATUS:'
+ASTATUS  DFHMDF POS=(9,20),LENGTH=12,ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(22,2),LENGTH=78,ATTRB=(PROT,NORM),               X
+               INITIAL=' '
+MSG      DFHMDF POS=(23,2),LENGTH=78,ATTRB=(PROT,NORM)
+*
+         DFHMSD TYPE=FINAL
+         END

@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  DBOUTREC - DBSVC01 OUTPUT RECORD FOR THE DBOUTFIL VSAM KSDS   *
+      *  KEYED BY DBOUT-CORREL-ID. ONE RECORD PER QUERYDB/BULKQRY      *
+      *  REQUEST DBSVC01 ACTUALLY PROCESSED, SO THE NIGHTLY            *
+      *  RECONCILIATION REPORT HAS A BACKEND-SIDE RECORD TO CROSS      *
+      *  CHECK AGAINST WavineCICS's AUDTFILE ENTRIES.                  *
+      ******************************************************************
+       01  DBOUT-RECORD.
+           05  DBOUT-CORREL-ID       PIC X(16).
+           05  DBOUT-FUNCTION-CODE   PIC X(8).
+           05  DBOUT-RESPONSE-CODE   PIC S9(8) COMP.
+           05  DBOUT-TIMESTAMP       PIC X(26).

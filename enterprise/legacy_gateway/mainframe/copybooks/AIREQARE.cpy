@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  AIREQARE - AI-REQUEST-AREA COMMAREA LAYOUT                    *
+      *  SHARED BY WavineCICS AND EVERY BACKEND PROGRAM IT LINKS TO    *
+      *  OR STARTS (DBSVC01, AIB1, ETC.) SO THE COMMAREA FIELD         *
+      *  BOUNDARIES STAY IN SYNC ACROSS PROGRAMS.                      *
+      ******************************************************************
+       01  AI-REQUEST-AREA.
+           05  AI-FUNCTION-CODE      PIC X(8).
+           05  AI-INPUT-DATA         PIC X(32768).
+           05  AI-RESPONSE-CODE      PIC S9(8) COMP.
+           05  AI-TIMESTAMP          PIC X(26).
+           05  AI-TRACE-ID           PIC X(32).
+           05  AI-ENCRYPTION-FLAG    PIC X(1).
+           05  AI-CORREL-ID          PIC X(16).

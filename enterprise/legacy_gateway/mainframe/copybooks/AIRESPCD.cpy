@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  AIRESPCD - DOCUMENTED AI-RESPONSE-CODE VALUES                 *
+      *  COPY THIS WHEREVER AI-RESPONSE-CODE IS SET OR TESTED SO THE   *
+      *  MEANING OF EACH VALUE STAYS CONSISTENT ACROSS PROGRAMS.       *
+      ******************************************************************
+       01  AI-RESPONSE-CODES.
+           05  AI-RESP-SUCCESS           PIC S9(8) COMP VALUE +0.
+           05  AI-RESP-PENDING           PIC S9(8) COMP VALUE +102.
+           05  AI-RESP-ASYNC-SUCCESS     PIC S9(8) COMP VALUE +200.
+           05  AI-RESP-INVALID-FUNC      PIC S9(8) COMP VALUE +400.
+           05  AI-RESP-INVALID-CORREL    PIC S9(8) COMP VALUE +401.
+           05  AI-RESP-INVALID-COUNT     PIC S9(8) COMP VALUE +402.
+           05  AI-RESP-UNKNOWN-CORREL    PIC S9(8) COMP VALUE +404.
+           05  AI-RESP-BACKEND-FAIL      PIC S9(8) COMP VALUE +500.
+           05  AI-RESP-ASYNC-FAILED      PIC S9(8) COMP VALUE +599.

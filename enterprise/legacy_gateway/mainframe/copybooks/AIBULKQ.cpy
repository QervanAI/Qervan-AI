@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  AIBULKQ - BULK QUERY TABLE, OVERLAYS AI-REQUEST-AREA WHEN     *
+      *  AI-FUNCTION-CODE IS 'BULKQRY'. CALLER LOADS AI-BULK-QUERY-    *
+      *  COUNT AND ONE KEY PER TABLE ENTRY; DBSVC01 FILLS IN THE       *
+      *  RESULT CODE/DATA FOR EACH ENTRY ON THE SAME LINKED CALL.      *
+      ******************************************************************
+       01  AI-BULK-QUERY-DATA REDEFINES AI-REQUEST-AREA.
+           05  FILLER                PIC X(8).
+      *    NUMBER OF ENTRIES IN AI-BULK-QUERY-TABLE ACTUALLY IN USE,
+      *    1 THRU AI-BULK-QUERY-MAX-ENTRIES.
+           05  AI-BULK-QUERY-COUNT   PIC 9(4) COMP.
+           05  AI-BULK-QUERY-TABLE OCCURS 100 TIMES.
+               10  AI-BULK-QUERY-KEY     PIC X(16).
+               10  AI-BULK-RESULT-CODE   PIC S9(8) COMP.
+               10  AI-BULK-RESULT-DATA   PIC X(150).

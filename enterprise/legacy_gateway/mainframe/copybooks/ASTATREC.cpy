@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  ASTATREC - ASYNC STATUS RECORD FOR THE ASTATFIL VSAM KSDS     *
+      *  KEYED BY ASTAT-CORREL-ID. WavineCICS WRITES THE PENDING        *
+      *  RECORD WHEN IT STARTS AIB1; AIB1 REWRITES IT WITH THE FINAL   *
+      *  OUTCOME; WavineCICS (STATCHK) AND THE INQUIRY TRANSACTION      *
+      *  BOTH READ IT BACK.                                            *
+      ******************************************************************
+       01  ASYNC-STATUS-RECORD.
+           05  ASTAT-CORREL-ID       PIC X(16).
+           05  ASTAT-STATUS-CODE     PIC S9(8) COMP.
+           05  ASTAT-TIMESTAMP       PIC X(26).
+           05  ASTAT-TRACE-ID        PIC X(32).

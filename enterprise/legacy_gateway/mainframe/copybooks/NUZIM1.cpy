@@ -0,0 +1,59 @@
+      ******************************************************************
+      * HAND-DERIVED SYMBOLIC MAP FOR MAPSET NUZINQ, MAP NUZIM1        *
+      * (bms/NUZINQ.bms). KEEP FIELD ORDER/LENGTHS IN SYNC WITH THE    *
+      * DFHMDF ENTRIES THERE IF THE SCREEN LAYOUT EVER CHANGES.        *
+      ******************************************************************
+       01  NUZIM1I.
+           02  FILLER            PIC X(12).
+           02  CORRIDL           PIC S9(4) COMP.
+           02  CORRIDF           PIC X.
+           02  FILLER REDEFINES CORRIDF.
+               03  CORRIDA       PIC X.
+           02  CORRIDI           PIC X(16).
+           02  TRACEIDL          PIC S9(4) COMP.
+           02  TRACEIDF          PIC X.
+           02  FILLER REDEFINES TRACEIDF.
+               03  TRACEIDA      PIC X.
+           02  TRACEIDI          PIC X(32).
+           02  FUNCCDL           PIC S9(4) COMP.
+           02  FUNCCDF           PIC X.
+           02  FILLER REDEFINES FUNCCDF.
+               03  FUNCCDA       PIC X.
+           02  FUNCCDI           PIC X(8).
+           02  RESPCDL           PIC S9(4) COMP.
+           02  RESPCDF           PIC X.
+           02  FILLER REDEFINES RESPCDF.
+               03  RESPCDA       PIC X.
+           02  RESPCDI           PIC X(9).
+           02  EIBRESPOL         PIC S9(4) COMP.
+           02  EIBRESPOF         PIC X.
+           02  FILLER REDEFINES EIBRESPOF.
+               03  EIBRESPOA     PIC X.
+           02  EIBRESPOI         PIC X(9).
+           02  ASTATUSL          PIC S9(4) COMP.
+           02  ASTATUSF          PIC X.
+           02  FILLER REDEFINES ASTATUSF.
+               03  ASTATUSA      PIC X.
+           02  ASTATUSI          PIC X(12).
+           02  MSGL              PIC S9(4) COMP.
+           02  MSGF              PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA          PIC X.
+           02  MSGI              PIC X(78).
+
+       01  NUZIM1O REDEFINES NUZIM1I.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(3).
+           02  CORRIDO           PIC X(16).
+           02  FILLER            PIC X(3).
+           02  TRACEIDO          PIC X(32).
+           02  FILLER            PIC X(3).
+           02  FUNCCDO           PIC X(8).
+           02  FILLER            PIC X(3).
+           02  RESPCDO           PIC X(9).
+           02  FILLER            PIC X(3).
+           02  EIBRESPOO         PIC X(9).
+           02  FILLER            PIC X(3).
+           02  ASTATUSO          PIC X(12).
+           02  FILLER            PIC X(3).
+           02  MSGO              PIC X(78).

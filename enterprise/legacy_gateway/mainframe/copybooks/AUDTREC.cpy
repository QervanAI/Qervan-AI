@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  AUDTREC - AUDIT TRAIL RECORD FOR THE AUDTFILE VSAM KSDS       *
+      *  KEYED BY AUDIT-CORREL-ID. ONE RECORD PER AI-REQUEST-AREA      *
+      *  TRANSACTION ROUTED THROUGH WavineCICS.                        *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-CORREL-ID       PIC X(16).
+           05  AUDIT-TRACE-ID        PIC X(32).
+           05  AUDIT-FUNCTION-CODE   PIC X(8).
+           05  AUDIT-TIMESTAMP       PIC X(26).
+           05  AUDIT-ENCRYPTION-FLAG PIC X(1).
+           05  AUDIT-RESPONSE-CODE   PIC S9(8) COMP.
+           05  AUDIT-EIBRESP         PIC S9(8) COMP.

@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  RSTRREC - CHECKPOINT/RESTART RECORD FOR THE RSTRFILE VSAM     *
+      *  KSDS, KEYED BY RESTART-CORREL-ID. AIB1 REWRITES THIS AT       *
+      *  EACH SYNCPOINT WHILE WALKING AN UPDATE-CHAIN AND DELETES IT   *
+      *  ON CLEAN COMPLETION; A RESTARTED AIB1 READS IT TO RESUME      *
+      *  AFTER THE LAST COMMITTED SEQUENCE NUMBER.                     *
+      ******************************************************************
+       01  RESTART-RECORD.
+           05  RESTART-CORREL-ID     PIC X(16).
+           05  RESTART-LAST-SEQ      PIC 9(4) COMP.
+           05  RESTART-TOTAL-COUNT   PIC 9(4) COMP.
+           05  RESTART-TIMESTAMP     PIC X(26).

@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  AIUPDSEQ - UPDATE-CHAIN TABLE, OVERLAYS AI-REQUEST-AREA WHEN  *
+      *  AI-FUNCTION-CODE IS 'UPDATETXN'. A SINGLE-RECORD UPDATE IS    *
+      *  JUST A ONE-ENTRY TABLE; AIB1 WALKS THE TABLE AND TAKES        *
+      *  PERIODIC CHECKPOINTS AGAINST RSTRREC FOR LARGER CHAINS.       *
+      ******************************************************************
+       01  AI-UPDATE-BATCH-DATA REDEFINES AI-REQUEST-AREA.
+           05  FILLER                PIC X(8).
+      *    NUMBER OF ENTRIES IN AI-UPDATE-ITEM ACTUALLY IN USE,
+      *    1 THRU AI-UPDATE-MAX-ENTRIES. A SINGLE-RECORD UPDATE IS
+      *    JUST A ONE-ENTRY TABLE.
+           05  AI-UPDATE-ITEM-COUNT  PIC 9(4) COMP.
+           05  AI-UPDATE-ITEM OCCURS 140 TIMES.
+               10  AI-UPDATE-KEY         PIC X(16).
+               10  AI-UPDATE-PAYLOAD     PIC X(200).
+               10  AI-UPDATE-RESULT      PIC S9(8) COMP.
+
+       01  AI-UPDATE-MAX-ENTRIES PIC 9(4) COMP VALUE 140.

@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  DLQREC - DEAD-LETTER RECORD WRITTEN TO TDQ 'DLQ1' WHEN A      *
+      *  REQUEST CANNOT BE COMPLETED (CRYPTO, BACKEND LINK OR ASYNC    *
+      *  START FAILURE). CARRIES THE FAILURE REASON PLUS A RAW COPY   *
+      *  OF THE ORIGINAL AI-REQUEST-AREA SO OPS CAN REQUEUE/REPLAY IT. *
+      *  AT ~32,981 BYTES THIS RECORD IS LARGE FOR AN INTRAPARTITION   *
+      *  TDQ - DLQ1's DCT DEFINITION MUST BE PROVISIONED WITH A MAX    *
+      *  RECORD LENGTH (AND SUPPORTING CI/DATASET SIZE) THAT COVERS    *
+      *  THE FULL LENGTH OF DEAD-LETTER-RECORD, OR THE WRITEQ TD IN    *
+      *  920-DEAD-LETTER WILL ITSELF FAIL FOR THE VERY REQUESTS THIS   *
+      *  QUEUE EXISTS TO CATCH.                                        *
+      ******************************************************************
+       01  DEAD-LETTER-RECORD.
+           05  DLQ-CORREL-ID         PIC X(16).
+           05  DLQ-TRACE-ID          PIC X(32).
+           05  DLQ-FUNCTION-CODE     PIC X(8).
+           05  DLQ-TIMESTAMP         PIC X(26).
+           05  DLQ-FAILURE-REASON    PIC X(40).
+           05  DLQ-FAILED-RESP       PIC S9(8) COMP.
+      *    SIZED TO MATCH AI-REQUEST-AREA (8+32768+4+26+32+1+16 BYTES)
+           05  DLQ-ORIGINAL-AREA     PIC X(32855).

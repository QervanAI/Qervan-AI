@@ -11,6 +11,37 @@
       *  - VSAM/DB2 HYBRID DATA ACCESS                                 *
       *  - Z16 INSTRUCTION SET OPTIMIZATION                           *
       *  - CICS TS 6.1 COMPATIBILITY                                  *
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  02/14/2024  REQUEST TABLE DRIVEN OFF SHARED AIREQARE COPYBOOK *
+      *              AND AUDIT/DEAD-LETTER/ASYNC-STATUS VSAM FILES.    *
+      *              SEE DBSVC01, AIB1 (async_update.cob) AND          *
+      *              WavineInquiry FOR THE OTHER SIDE OF EACH HANDOFF. *
+      *  03/22/2024  AUDTFILE/DLQ1 NOW RECORD THE EIBRESP THAT WAS     *
+      *              ACTUALLY LIVE AT THE POINT OF FAILURE INSTEAD OF  *
+      *              WHATEVER THE SEND LEFT BEHIND. ASTATFIL WRITE     *
+      *              FAILURE IN 225 NOW DEAD-LETTERS INSTEAD OF        *
+      *              REPORTING PENDING WITH NO STATUS RECORD BEHIND IT.*
+      *  04/05/2024  FIXED END PROGRAM NAME MISMATCH. 215 NOW REJECTS  *
+      *              AN UPDATETXN WHOSE ITEM COUNT IS OUT OF RANGE     *
+      *              BEFORE AIB1 IS EVER STARTED. 920 NOW CHECKS THE   *
+      *              DLQ1 WRITEQ TD RESP INSTEAD OF ASSUMING IT WORKED.*
+      *  04/12/2024  230 NOW SENDS THE FULL AI-REQUEST-AREA SO A       *
+      *              STATCHK ANSWER OR A 215 REJECTION CODE ACTUALLY   *
+      *              REACHES THE CALLER, AND SKIPS THE SEND ENTIRELY   *
+      *              ONCE A REQUEST HAS BEEN DEAD-LETTERED. 240'S      *
+      *              WHEN OTHER NOW CAPTURES WS-LAST-EIBRESP LIKE      *
+      *              EVERY OTHER FAILURE PATH. THE OUT-OF-RANGE ITEM   *
+      *              COUNT REJECTION IN 215 NOW USES ITS OWN           *
+      *              AI-RESP-INVALID-COUNT CODE INSTEAD OF BORROWING   *
+      *              AI-RESP-INVALID-FUNC.                             *
+      *  04/19/2024  225 AND 250 NOW READ ASTATFIL/AUDTFILE FOR UPDATE  *
+      *              AND REWRITE-OR-WRITE INSTEAD OF A BLIND WRITE, SO  *
+      *              A STATCHK POLL OR A DEAD-LETTER REPLAY REUSING THE *
+      *              SAME AI-CORREL-ID NO LONGER HITS DUPREC AND DROPS  *
+      *              THE UPDATE. 240'S BACKEND READ FAILURE NOW SETS    *
+      *              WS-ASYNC-INQUIRY-FAILED SO 250 PICKS UP THE ACTUAL *
+      *              ASTATFIL READ RESP REGARDLESS OF WS-STATUS-FAILED. *
       ******************************************************************
 
        ENVIRONMENT DIVISION.
@@ -22,14 +53,12 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  AI-REQUEST-AREA.
-           05  AI-FUNCTION-CODE      PIC X(8).
-           05  AI-INPUT-DATA         PIC X(32768).
-           05  AI-RESPONSE-CODE      PIC S9(8) COMP.
-           05  AI-TIMESTAMP          PIC X(26).
-           05  AI-TRACE-ID           PIC X(32).
-           05  AI-ENCRYPTION-FLAG    PIC X(1).
-           05  AI-CORREL-ID          PIC X(16).
+       COPY AIREQARE.
+       COPY AIUPDSEQ.
+       COPY AIRESPCD.
+       COPY AUDTREC.
+       COPY DLQREC.
+       COPY ASTATREC.
 
        01  ERROR-CONTROL.
            05  EIBRESP               PIC S9(8) COMP.
@@ -39,6 +68,34 @@
        01  SECURITY-TOKEN            PIC X(256).
        01  CRYPTO-HANDLE             PIC X(16).
 
+      ******************************************************************
+      * EIBRESP AT THE POINT A FAILURE IS DETECTED - CAPTURED HERE      *
+      * BECAUSE EIBRESP ITSELF GETS OVERWRITTEN BY LATER CICS CALLS     *
+      * (E.G. THE SEND IN 230-GENERATE-RESPONSE) BEFORE THE AUDIT       *
+      * RECORD AND DEAD-LETTER ENTRY ARE WRITTEN.                       *
+      ******************************************************************
+       01  WS-LAST-EIBRESP           PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-PROCESSING-STATUS      PIC X(4) VALUE 'OK'.
+           88  WS-STATUS-OK          VALUE 'OK'.
+           88  WS-STATUS-FAILED      VALUE 'FAIL'.
+
+       01  WS-VALIDATION-SWITCH      PIC X(4) VALUE 'OK'.
+           88  WS-REQUEST-VALID      VALUE 'OK'.
+           88  WS-REQUEST-INVALID    VALUE 'BAD'.
+
+      ******************************************************************
+      * A STATCHK BACKEND READ FAILURE IN 240-INQUIRE-ASYNC-STATUS IS  *
+      * REPORTED TO THE CALLER AS AI-RESP-BACKEND-FAIL, NOT DEAD-      *
+      * LETTERED - IT IS A READ-ONLY POLL, SO THERE IS NOTHING TO      *
+      * REPLAY AND SUPPRESSING THE ANSWER WOULD JUST RECREATE THE      *
+      * "CALLER GETS SILENCE" PROBLEM STATCHK EXISTS TO AVOID. THIS    *
+      * SWITCH LETS 250-WRITE-AUDIT-RECORD PICK UP WS-LAST-EIBRESP FOR *
+      * THAT CASE WITHOUT GOING THROUGH WS-STATUS-FAILED/920.          *
+      ******************************************************************
+       01  WS-ASYNC-INQUIRY-SWITCH   PIC X(4) VALUE 'OK'.
+           88  WS-ASYNC-INQUIRY-FAILED VALUE 'FAIL'.
+
        LINKAGE SECTION.
        01  DFHCOMMAREA               PIC X(32768).
 
@@ -69,6 +126,9 @@
                 RESP2(EIBRESP2)
            END-EXEC.
 
+           SET WS-STATUS-OK TO TRUE.
+           MOVE 'OK' TO WS-ASYNC-INQUIRY-SWITCH.
+
            EXEC CICS INQUIRE SECURITY
                 TOKEN(SECURITY-TOKEN)
                 RESP(EIBRESP)
@@ -85,6 +145,12 @@
                 RESP(EIBRESP)
            END-EXEC.
 
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               MOVE 'CRYPTO CONNECT FAILURE' TO ERROR-MSG
+               MOVE EIBRESP TO WS-LAST-EIBRESP
+               SET WS-STATUS-FAILED TO TRUE
+           END-IF.
+
       ******************************************************************
       * REQUEST PROCESSING ENGINE                                      *
       ******************************************************************
@@ -95,9 +161,23 @@
                 RESP(EIBRESP)
            END-EXEC.
 
-           PERFORM 210-DECRYPT-PAYLOAD
-           PERFORM 220-ROUTE-TO-BACKEND
+           IF WS-STATUS-OK
+               PERFORM 210-DECRYPT-PAYLOAD
+           END-IF.
+
+           IF WS-STATUS-OK
+               PERFORM 215-VALIDATE-REQUEST
+               IF WS-REQUEST-VALID
+                   PERFORM 220-ROUTE-TO-BACKEND
+               END-IF
+           END-IF.
+
+           IF WS-STATUS-FAILED
+               PERFORM 920-DEAD-LETTER
+           END-IF.
+
            PERFORM 230-GENERATE-RESPONSE
+           PERFORM 250-WRITE-AUDIT-RECORD
            .
 
       ******************************************************************
@@ -111,48 +191,263 @@
                     DATALENGTH(LENGTH OF AI-INPUT-DATA)
                     RESP(EIBRESP)
                END-EXEC
+               IF EIBRESP NOT = DFHRESP(NORMAL)
+                   MOVE 'DECRYPT FAILURE' TO ERROR-MSG
+                   MOVE EIBRESP TO WS-LAST-EIBRESP
+                   SET WS-STATUS-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * REQUEST VALIDATION                                             *
+      * REJECTS AN UNRECOGNIZED AI-FUNCTION-CODE OR A BLANK/UNPOPULATED *
+      * AI-CORREL-ID WITH A DOCUMENTED AI-RESPONSE-CODE (SEE AIRESPCD) *
+      * INSTEAD OF LETTING 220-ROUTE-TO-BACKEND FALL INTO THE ERROR    *
+      * HANDLER FOR WHAT IS JUST A BAD CALLER REQUEST. THIS IS A       *
+      * PRESENCE CHECK ONLY - AI-CORREL-ID HAS NO DOCUMENTED CHARACTER *
+      * SET OR SUB-FORMAT OF ITS OWN (IT IS AN OPAQUE CALLER-SUPPLIED  *
+      * KEY), SO THERE IS NO FURTHER FORMAT TO VALIDATE HERE.          *
+      ******************************************************************
+       215-VALIDATE-REQUEST.
+           SET WS-REQUEST-VALID TO TRUE.
+
+           EVALUATE AI-FUNCTION-CODE
+               WHEN 'QUERYDB'
+               WHEN 'BULKQRY'
+               WHEN 'UPDATETXN'
+               WHEN 'STATCHK'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE AI-RESP-INVALID-FUNC TO AI-RESPONSE-CODE
+                   SET WS-REQUEST-INVALID TO TRUE
+           END-EVALUATE.
+
+           IF WS-REQUEST-VALID
+               IF AI-CORREL-ID = SPACES OR AI-CORREL-ID = LOW-VALUES
+                   MOVE AI-RESP-INVALID-CORREL TO AI-RESPONSE-CODE
+                   SET WS-REQUEST-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+           IF WS-REQUEST-VALID AND AI-FUNCTION-CODE = 'UPDATETXN'
+               IF AI-UPDATE-ITEM-COUNT < 1
+                       OR AI-UPDATE-ITEM-COUNT > AI-UPDATE-MAX-ENTRIES
+                   MOVE AI-RESP-INVALID-COUNT TO AI-RESPONSE-CODE
+                   SET WS-REQUEST-INVALID TO TRUE
+               END-IF
            END-IF.
 
       ******************************************************************
       * BACKEND SYSTEM INTEGRATION                                     *
+      ******************************************************************
+      ******************************************************************
+      * AI-FUNCTION-CODE IS ALREADY LIMITED TO QUERYDB/BULKQRY/         *
+      * UPDATETXN/STATCHK BY 215-VALIDATE-REQUEST, WHICH SKIPS THIS    *
+      * PARAGRAPH ENTIRELY FOR ANYTHING ELSE - SO THERE IS NO WHEN     *
+      * OTHER HERE FOR AI-RESPONSE-CODE TO REACH.                      *
       ******************************************************************
        220-ROUTE-TO-BACKEND.
            EVALUATE AI-FUNCTION-CODE
                WHEN 'QUERYDB'
+               WHEN 'BULKQRY'
                    EXEC CICS LINK PROGRAM('DBSVC01')
-                        COMMAREA(AI-INPUT-DATA)
+                        COMMAREA(AI-REQUEST-AREA)
+                        LENGTH(LENGTH OF AI-REQUEST-AREA)
                         RESP(EIBRESP)
                    END-EXEC
+                   IF EIBRESP NOT = DFHRESP(NORMAL)
+                       MOVE 'BACKEND LINK FAILURE' TO ERROR-MSG
+                       MOVE EIBRESP TO WS-LAST-EIBRESP
+                       SET WS-STATUS-FAILED TO TRUE
+                   END-IF
                WHEN 'UPDATETXN'
-                   EXEC CICS START TRANSID('AIB1')
-                        INTERVAL(0)
-                        AUTOPROCEED
-                        FROM(AI-INPUT-DATA)
+                   PERFORM 225-START-ASYNC-UPDATE
+               WHEN 'STATCHK'
+                   PERFORM 240-INQUIRE-ASYNC-STATUS
+           END-EVALUATE.
+
+      ******************************************************************
+      * FIRE-AND-FORGET UPDATE, TRACKED THROUGH ASTATFIL. IF THE       *
+      * ASTATFIL WRITE FAILS THERE IS NOTHING FOR A LATER STATCHK TO   *
+      * POLL, SO THAT IS TREATED AS A FAILURE TOO, NOT JUST THE START. *
+      ******************************************************************
+       225-START-ASYNC-UPDATE.
+           EXEC CICS START TRANSID('AIB1')
+                INTERVAL(0)
+                AUTOPROCEED
+                FROM(AI-REQUEST-AREA)
+                LENGTH(LENGTH OF AI-REQUEST-AREA)
+                RESP(EIBRESP)
+           END-EXEC.
+
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               MOVE 'ASYNC START FAILURE' TO ERROR-MSG
+               MOVE EIBRESP TO WS-LAST-EIBRESP
+               SET WS-STATUS-FAILED TO TRUE
+           ELSE
+      ******************************************************************
+      * A DEAD-LETTER REPLAY OF THIS SAME AI-CORREL-ID CAN LEAVE A     *
+      * PRIOR (E.G. FAILED) ASTATFIL RECORD BEHIND, SO READ FOR UPDATE *
+      * FIRST AND REWRITE-OR-WRITE - THE SAME PATTERN AIB1 USES FOR    *
+      * ASTATFIL/RSTRFILE - INSTEAD OF A BLIND WRITE THAT FAILS WITH   *
+      * DUPREC ON A REPLAY.                                            *
+      ******************************************************************
+               EXEC CICS READ
+                    FILE('ASTATFIL')
+                    INTO(ASYNC-STATUS-RECORD)
+                    RIDFLD(AI-CORREL-ID)
+                    KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                    UPDATE
+                    RESP(EIBRESP2)
+               END-EXEC
+
+               MOVE AI-CORREL-ID    TO ASTAT-CORREL-ID
+               MOVE AI-RESP-PENDING TO ASTAT-STATUS-CODE
+               MOVE AI-TIMESTAMP    TO ASTAT-TIMESTAMP
+               MOVE AI-TRACE-ID     TO ASTAT-TRACE-ID
+
+               IF EIBRESP2 = DFHRESP(NORMAL)
+                   EXEC CICS REWRITE
+                        FILE('ASTATFIL')
+                        FROM(ASYNC-STATUS-RECORD)
+                        RESP(EIBRESP)
+                   END-EXEC
+               ELSE
+                   EXEC CICS WRITE
+                        FILE('ASTATFIL')
+                        FROM(ASYNC-STATUS-RECORD)
+                        RIDFLD(AI-CORREL-ID)
+                        KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                        RESP(EIBRESP)
                    END-EXEC
+               END-IF
+
+               IF EIBRESP NOT = DFHRESP(NORMAL)
+                   MOVE 'ASYNC STATUS WRITE FAILURE' TO ERROR-MSG
+                   MOVE EIBRESP TO WS-LAST-EIBRESP
+                   SET WS-STATUS-FAILED TO TRUE
+               ELSE
+                   MOVE AI-RESP-PENDING TO AI-RESPONSE-CODE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * STATCHK - POLL THE OUTCOME OF A PRIOR UPDATETXN BY CORREL ID   *
+      ******************************************************************
+       240-INQUIRE-ASYNC-STATUS.
+           EXEC CICS READ
+                FILE('ASTATFIL')
+                INTO(ASYNC-STATUS-RECORD)
+                RIDFLD(AI-CORREL-ID)
+                KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                RESP(EIBRESP)
+           END-EXEC.
+
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE ASTAT-STATUS-CODE TO AI-RESPONSE-CODE
+               WHEN DFHRESP(NOTFND)
+                   MOVE AI-RESP-UNKNOWN-CORREL TO AI-RESPONSE-CODE
                WHEN OTHER
-                   MOVE 'INVALID FUNCTION CODE' TO ERROR-MSG
-                   PERFORM 900-ERROR-HANDLER
+                   MOVE AI-RESP-BACKEND-FAIL TO AI-RESPONSE-CODE
+                   MOVE EIBRESP TO WS-LAST-EIBRESP
+                   SET WS-ASYNC-INQUIRY-FAILED TO TRUE
            END-EVALUATE.
 
       ******************************************************************
       * RESPONSE GENERATION AND ENCRYPTION                            *
       ******************************************************************
        230-GENERATE-RESPONSE.
-           IF AI-ENCRYPTION-FLAG = 'Q'
+           IF WS-STATUS-OK AND AI-ENCRYPTION-FLAG = 'Q'
                EXEC CICS GQ ENCRYPT
                     HANDLE(CRYPTO-HANDLE)
                     DATA(AI-INPUT-DATA)
                     DATALENGTH(LENGTH OF AI-INPUT-DATA)
                     RESP(EIBRESP)
                END-EXEC
+               IF EIBRESP NOT = DFHRESP(NORMAL)
+                   MOVE 'ENCRYPT FAILURE' TO ERROR-MSG
+                   MOVE EIBRESP TO WS-LAST-EIBRESP
+                   SET WS-STATUS-FAILED TO TRUE
+                   PERFORM 920-DEAD-LETTER
+               END-IF
            END-IF.
 
-           EXEC CICS SEND
-                FROM(AI-INPUT-DATA)
-                LENGTH(LENGTH OF AI-INPUT-DATA)
-                RESP(EIBRESP)
+      ******************************************************************
+      * THE FULL AI-REQUEST-AREA GOES BACK TO THE CALLER, NOT JUST     *
+      * AI-INPUT-DATA - AI-RESPONSE-CODE FOLLOWS IT IN THE LAYOUT      *
+      * (SEE AIREQARE) AND IS THE ONLY PLACE A STATCHK ANSWER OR A     *
+      * 215-VALIDATE-REQUEST REJECTION CODE EVER LANDS. A REQUEST      *
+      * JUST DEAD-LETTERED IS NOT SENT BACK AT ALL - THE CALLER GETS   *
+      * NOTHING RATHER THAN HALF-ENCRYPTED DATA ON THE WIRE.           *
+      ******************************************************************
+           IF WS-STATUS-OK
+               EXEC CICS SEND
+                    FROM(AI-REQUEST-AREA)
+                    LENGTH(LENGTH OF AI-REQUEST-AREA)
+                    RESP(EIBRESP)
+               END-EXEC
+           END-IF.
+
+      ******************************************************************
+      * AUDIT TRAIL - ONE AUDTFILE RECORD PER REQUEST ROUTED THROUGH   *
+      * THIS TRANSACTION, KEYED BY AI-CORREL-ID. A FAILURE WRITING THE *
+      * AUDIT RECORD IS LOGGED BUT DOES NOT FAIL AN OTHERWISE GOOD     *
+      * TRANSACTION. A STATCHK POLL REUSES THE SAME AI-CORREL-ID AS    *
+      * THE UPDATETXN IT IS POLLING (AND A RETRY IN GENERAL CAN REUSE  *
+      * ONE TOO), SO AUDTFILE OFTEN ALREADY HAS A RECORD FOR THIS KEY -*
+      * READ FOR UPDATE FIRST AND REWRITE-OR-WRITE, THE SAME PATTERN   *
+      * AIB1 USES FOR ASTATFIL/RSTRFILE, INSTEAD OF A BLIND WRITE THAT *
+      * FAILS WITH DUPREC AND LEAVES THE POLL/RETRY OUT OF THE AUDIT   *
+      * TRAIL.                                                         *
+      ******************************************************************
+       250-WRITE-AUDIT-RECORD.
+           EXEC CICS READ
+                FILE('AUDTFILE')
+                INTO(AUDIT-RECORD)
+                RIDFLD(AI-CORREL-ID)
+                KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                UPDATE
+                RESP(EIBRESP2)
            END-EXEC.
 
+           MOVE AI-CORREL-ID       TO AUDIT-CORREL-ID
+           MOVE AI-TRACE-ID        TO AUDIT-TRACE-ID
+           MOVE AI-FUNCTION-CODE   TO AUDIT-FUNCTION-CODE
+           MOVE AI-TIMESTAMP       TO AUDIT-TIMESTAMP
+           MOVE AI-ENCRYPTION-FLAG TO AUDIT-ENCRYPTION-FLAG
+           MOVE AI-RESPONSE-CODE   TO AUDIT-RESPONSE-CODE.
+
+           IF WS-STATUS-FAILED OR WS-ASYNC-INQUIRY-FAILED
+               MOVE WS-LAST-EIBRESP TO AUDIT-EIBRESP
+           ELSE
+               MOVE EIBRESP         TO AUDIT-EIBRESP
+           END-IF.
+
+           IF EIBRESP2 = DFHRESP(NORMAL)
+               EXEC CICS REWRITE
+                    FILE('AUDTFILE')
+                    FROM(AUDIT-RECORD)
+                    RESP(EIBRESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE
+                    FILE('AUDTFILE')
+                    FROM(AUDIT-RECORD)
+                    RIDFLD(AI-CORREL-ID)
+                    KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                    RESP(EIBRESP)
+               END-EXEC
+           END-IF.
+
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               MOVE 'AUDIT WRITE FAILURE' TO ERROR-MSG
+               EXEC CICS WRITE OPERATOR
+                    TEXT(ERROR-MSG)
+                    TEXTLENGTH(LENGTH OF ERROR-MSG)
+               END-EXEC
+           END-IF.
+
       ******************************************************************
       * TRANSACTION CLEANUP AND COMMIT                                *
       ******************************************************************
@@ -171,8 +466,45 @@
                 COMMAREA(AI-REQUEST-AREA)
            END-EXEC.
 
+      ******************************************************************
+      * DEAD-LETTER QUEUE - A REQUEST THAT COULD NOT BE COMPLETED      *
+      * (CRYPTO CONNECT/DECRYPT/ENCRYPT FAILURE OR A BAD BACKEND LINK/ *
+      * ASYNC START RESPONSE) IS PRESERVED ON TDQ 'DLQ1' WITH ITS      *
+      * ORIGINAL AI-REQUEST-AREA CONTENTS SO OPERATIONS CAN REQUEUE OR *
+      * REPLAY IT INSTEAD OF THE REQUEST SIMPLY EVAPORATING.           *
+      ******************************************************************
+       920-DEAD-LETTER.
+           MOVE AI-CORREL-ID        TO DLQ-CORREL-ID
+           MOVE AI-TRACE-ID         TO DLQ-TRACE-ID
+           MOVE AI-FUNCTION-CODE    TO DLQ-FUNCTION-CODE
+           MOVE AI-TIMESTAMP        TO DLQ-TIMESTAMP
+           MOVE ERROR-MSG(1:40)     TO DLQ-FAILURE-REASON
+           MOVE WS-LAST-EIBRESP     TO DLQ-FAILED-RESP
+           MOVE AI-REQUEST-AREA     TO DLQ-ORIGINAL-AREA.
+
+           EXEC CICS WRITEQ TD
+                QUEUE('DLQ1')
+                FROM(DEAD-LETTER-RECORD)
+                LENGTH(LENGTH OF DEAD-LETTER-RECORD)
+                RESP(EIBRESP)
+           END-EXEC.
+
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               MOVE 'DEAD-LETTER WRITE FAILURE' TO ERROR-MSG
+               EXEC CICS WRITE OPERATOR
+                    TEXT(ERROR-MSG)
+                    TEXTLENGTH(LENGTH OF ERROR-MSG)
+               END-EXEC
+           END-IF.
+
+           MOVE AI-RESP-BACKEND-FAIL TO AI-RESPONSE-CODE.
+
       ******************************************************************
       * ENTERPRISE ERROR HANDLING FRAMEWORK                           *
+      * RESERVED FOR CONDITIONS THE SESSION CANNOT SAFELY CONTINUE     *
+      * PAST (E.G. SECURITY PROTOCOL FAILURE AT INIT). ROUTINE         *
+      * VALIDATION AND BACKEND FAILURES ARE HANDLED WITHOUT AN ABEND   *
+      * BY 215-VALIDATE-REQUEST AND 920-DEAD-LETTER INSTEAD.           *
       ******************************************************************
        900-ERROR-HANDLER.
            EXEC CICS WRITE OPERATOR
@@ -188,4 +520,4 @@
       ******************************************************************
       * BATCH PROCESSING ENTRY POINT                                  *
       ******************************************************************
-       END PROGRAM NUZONCICS.
+       END PROGRAM WavineCICS.

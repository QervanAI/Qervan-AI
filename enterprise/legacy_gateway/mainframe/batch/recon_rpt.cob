@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WavineReconRpt.
+       AUTHOR. Cirium-AI-ENGINEERING.
+       DATE-WRITTEN. 03/08/2024.
+
+      ******************************************************************
+      *  NIGHTLY RECONCILIATION BETWEEN WavineCICS TRAFFIC (AUDTFILE)  *
+      *  AND DBSVC01's OWN RESULT FILE (DBOUTFIL). FOR EVERY QUERYDB/  *
+      *  BULKQRY AUDIT RECORD, CONFIRMS A MATCHING DBOUTFIL RECORD     *
+      *  EXISTS AND THAT THE RESPONSE CODES AGREE, AND FLAGS ANY       *
+      *  AI-CORREL-ID WavineCICS LOGGED AS SENT THAT NEVER SHOWS UP ON *
+      *  THE DBSVC01 SIDE - A SILENT DROP.                             *
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  04/19/2024  OPEN/WRITE NOW CHECK WS-AUDIT-STATUS/             *
+      *              WS-DBOUT-STATUS/WS-REPORT-STATUS AND ABEND VIA    *
+      *              900-ABEND-JOB ON A BAD CODE INSTEAD OF LETTING A  *
+      *              FAILED OPEN OR A SHORT/TRUNCATED RECONCILIATION   *
+      *              REPORT PASS UNNOTICED. REMOVED THE UNUSED         *
+      *              WS-DBOUT-NOTFND 88-LEVEL.                         *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUDIT-CORREL-ID
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT DBOUT-FILE ASSIGN TO DBOUTFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DBOUT-CORREL-ID
+               FILE STATUS IS WS-DBOUT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDTREC.
+
+       FD  DBOUT-FILE.
+       COPY DBOUTREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS               PIC X(2).
+           88  WS-AUDIT-EOF               VALUE '10'.
+       01  WS-DBOUT-STATUS               PIC X(2).
+       01  WS-REPORT-STATUS              PIC X(2).
+
+       01  WS-COUNTERS.
+           05  WS-REQUEST-COUNT           PIC 9(9) VALUE 0.
+           05  WS-MATCHED-COUNT           PIC 9(9) VALUE 0.
+           05  WS-DROPPED-COUNT           PIC 9(9) VALUE 0.
+           05  WS-MISMATCH-COUNT          PIC 9(9) VALUE 0.
+
+       01  WS-COUNT-EDIT                 PIC ZZZ,ZZZ,ZZ9.
+       01  WS-ABEND-REASON               PIC X(60).
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               STRING 'CANNOT OPEN AUDTFILE, STATUS=' WS-AUDIT-STATUS
+                   DELIMITED BY SIZE INTO WS-ABEND-REASON
+               END-STRING
+               PERFORM 900-ABEND-JOB
+           END-IF.
+
+           OPEN INPUT DBOUT-FILE
+           IF WS-DBOUT-STATUS NOT = '00'
+               STRING 'CANNOT OPEN DBOUTFIL, STATUS=' WS-DBOUT-STATUS
+                   DELIMITED BY SIZE INTO WS-ABEND-REASON
+               END-STRING
+               PERFORM 900-ABEND-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               STRING 'CANNOT OPEN RECONRPT, STATUS=' WS-REPORT-STATUS
+                   DELIMITED BY SIZE INTO WS-ABEND-REASON
+               END-STRING
+               PERFORM 900-ABEND-JOB
+           END-IF.
+
+           MOVE 'WavineCICS / DBSVC01 NIGHTLY RECONCILIATION REPORT'
+               TO REPORT-LINE
+           PERFORM 080-WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           PERFORM 080-WRITE-REPORT-LINE
+
+           PERFORM 090-READ-NEXT-AUDIT-RECORD UNTIL WS-AUDIT-EOF
+
+           PERFORM 300-WRITE-SUMMARY
+
+           CLOSE AUDIT-FILE
+           CLOSE DBOUT-FILE
+           CLOSE REPORT-FILE
+
+           STOP RUN.
+
+      ******************************************************************
+      * WRITE ONE REPORT LINE - ABEND ON A WRITE FAILURE INSTEAD OF    *
+      * LEAVING A SILENTLY SHORT OR TRUNCATED RECONCILIATION REPORT    *
+      * BEHIND FOR SOMEONE TO MISTAKE FOR A CLEAN RUN.                 *
+      ******************************************************************
+       080-WRITE-REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-REPORT-STATUS NOT = '00'
+               STRING 'RECONRPT WRITE FAILED, STATUS=' WS-REPORT-STATUS
+                   DELIMITED BY SIZE INTO WS-ABEND-REASON
+               END-STRING
+               PERFORM 900-ABEND-JOB
+           END-IF.
+
+      ******************************************************************
+      * READ ONE AUDIT RECORD AND RECONCILE IT, OR FLAG END OF FILE    *
+      ******************************************************************
+       090-READ-NEXT-AUDIT-RECORD.
+           READ AUDIT-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-AUDIT-STATUS
+               NOT AT END
+                   PERFORM 100-RECONCILE-RECORD
+           END-READ.
+
+      ******************************************************************
+      * RECONCILE ONE AUDITED REQUEST AGAINST DBOUTFIL. ONLY QUERYDB   *
+      * AND BULKQRY GO TO DBSVC01, SO ONLY THOSE FUNCTION CODES HAVE A *
+      * DBOUTFIL COUNTERPART TO CHECK FOR.                             *
+      ******************************************************************
+       100-RECONCILE-RECORD.
+           IF AUDIT-FUNCTION-CODE = 'QUERYDB' OR AUDIT-FUNCTION-CODE =
+                   'BULKQRY'
+               ADD 1 TO WS-REQUEST-COUNT
+               MOVE AUDIT-CORREL-ID TO DBOUT-CORREL-ID
+               READ DBOUT-FILE
+                   INVALID KEY
+                       PERFORM 110-REPORT-DROPPED-REQUEST
+                   NOT INVALID KEY
+                       PERFORM 120-CHECK-RESPONSE-CODE
+               END-READ
+           END-IF.
+
+       110-REPORT-DROPPED-REQUEST.
+           ADD 1 TO WS-DROPPED-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DROPPED  - CORREL-ID=' AUDIT-CORREL-ID
+               ' FUNC=' AUDIT-FUNCTION-CODE
+               ' - SENT BY WavineCICS, NEVER SEEN BY DBSVC01'
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           PERFORM 080-WRITE-REPORT-LINE.
+
+       120-CHECK-RESPONSE-CODE.
+           IF DBOUT-RESPONSE-CODE = AUDIT-RESPONSE-CODE
+               ADD 1 TO WS-MATCHED-COUNT
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING 'MISMATCH - CORREL-ID=' AUDIT-CORREL-ID
+                   ' FUNC=' AUDIT-FUNCTION-CODE
+                   ' - RESPONSE CODE DIFFERS FROM DBSVC01'
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               END-STRING
+               PERFORM 080-WRITE-REPORT-LINE
+           END-IF.
+
+      ******************************************************************
+      * SUMMARY COUNTS                                                 *
+      ******************************************************************
+       300-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           PERFORM 080-WRITE-REPORT-LINE.
+
+           MOVE WS-REQUEST-COUNT TO WS-COUNT-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING 'QUERYDB/BULKQRY REQUESTS AUDITED: ' WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           PERFORM 080-WRITE-REPORT-LINE.
+
+           MOVE WS-MATCHED-COUNT TO WS-COUNT-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING 'MATCHED ON DBSVC01 SIDE:          ' WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           PERFORM 080-WRITE-REPORT-LINE.
+
+           MOVE WS-MISMATCH-COUNT TO WS-COUNT-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RESPONSE CODE MISMATCHES:         ' WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           PERFORM 080-WRITE-REPORT-LINE.
+
+           MOVE WS-DROPPED-COUNT TO WS-COUNT-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING 'SILENT DROPS (NEVER REACHED DBSVC01): ' WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           PERFORM 080-WRITE-REPORT-LINE.
+
+      ******************************************************************
+      * ABEND - LOG THE REASON AND END THE JOB WITH A NONZERO RETURN   *
+      * CODE INSTEAD OF LETTING A BAD OPEN OR WRITE PASS UNNOTICED.    *
+      ******************************************************************
+       900-ABEND-JOB.
+           DISPLAY 'WavineReconRpt ABEND - ' WS-ABEND-REASON.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.

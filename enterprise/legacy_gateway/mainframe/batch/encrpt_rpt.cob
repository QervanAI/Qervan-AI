@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WavineEncRpt.
+       AUTHOR. Cirium-AI-ENGINEERING.
+       DATE-WRITTEN. 03/01/2024.
+
+      ******************************************************************
+      *  DAILY BATCH REPORT BREAKING DOWN TRANSACTION VOLUME BY THE    *
+      *  AI-ENCRYPTION-FLAG VALUE ACTUALLY SEEN ON THE AUDIT TRAIL, SO *
+      *  SECURITY/COMPLIANCE CAN SEE WHAT FRACTION OF AI-REQUEST-AREA  *
+      *  TRAFFIC RAN THE QUANTUM-SAFE PATH ('Q') VERSUS UNENCRYPTED OR *
+      *  UNFLAGGED TRAFFIC, INSTEAD OF ASSUMING IT FROM THE HEADER     *
+      *  COMMENTS IN WavineCICS.                                       *
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  04/19/2024  OPEN/WRITE NOW CHECK WS-AUDIT-STATUS/             *
+      *              WS-REPORT-STATUS AND ABEND VIA 900-ABEND-JOB ON A *
+      *              BAD CODE INSTEAD OF LETTING A FAILED OPEN OR A    *
+      *              SHORT/TRUNCATED COMPLIANCE REPORT PASS UNNOTICED. *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUDIT-CORREL-ID
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO ENCRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDTREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS               PIC X(2).
+           88  WS-AUDIT-EOF               VALUE '10'.
+       01  WS-REPORT-STATUS              PIC X(2).
+
+       01  WS-COUNTERS.
+           05  WS-TOTAL-COUNT             PIC 9(9) VALUE 0.
+           05  WS-QUANTUM-SAFE-COUNT      PIC 9(9) VALUE 0.
+           05  WS-UNENCRYPTED-COUNT       PIC 9(9) VALUE 0.
+           05  WS-BLANK-FLAG-COUNT        PIC 9(9) VALUE 0.
+           05  WS-OTHER-FLAG-COUNT        PIC 9(9) VALUE 0.
+
+       01  WS-PERCENT                    PIC 999V99.
+       01  WS-PERCENT-EDIT               PIC ZZ9.99.
+       01  WS-COUNT-EDIT                 PIC ZZZ,ZZZ,ZZ9.
+       01  WS-FLAG-LABEL                  PIC X(20).
+       01  WS-FLAG-COUNT                  PIC 9(9).
+       01  WS-ABEND-REASON               PIC X(60).
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               STRING 'CANNOT OPEN AUDTFILE, STATUS=' WS-AUDIT-STATUS
+                   DELIMITED BY SIZE INTO WS-ABEND-REASON
+               END-STRING
+               PERFORM 900-ABEND-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               STRING 'CANNOT OPEN ENCRPT, STATUS=' WS-REPORT-STATUS
+                   DELIMITED BY SIZE INTO WS-ABEND-REASON
+               END-STRING
+               PERFORM 900-ABEND-JOB
+           END-IF.
+
+           PERFORM 090-READ-NEXT-AUDIT-RECORD UNTIL WS-AUDIT-EOF
+
+           PERFORM 200-WRITE-REPORT
+
+           CLOSE AUDIT-FILE
+           CLOSE REPORT-FILE
+
+           STOP RUN.
+
+      ******************************************************************
+      * WRITE ONE REPORT LINE - ABEND ON A WRITE FAILURE INSTEAD OF    *
+      * LEAVING A SILENTLY SHORT OR TRUNCATED COMPLIANCE REPORT BEHIND *
+      * FOR SOMEONE TO MISTAKE FOR A CLEAN RUN.                        *
+      ******************************************************************
+       080-WRITE-REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-REPORT-STATUS NOT = '00'
+               STRING 'ENCRPT WRITE FAILED, STATUS=' WS-REPORT-STATUS
+                   DELIMITED BY SIZE INTO WS-ABEND-REASON
+               END-STRING
+               PERFORM 900-ABEND-JOB
+           END-IF.
+
+      ******************************************************************
+      * READ ONE AUDIT RECORD AND TALLY IT, OR FLAG END OF FILE        *
+      ******************************************************************
+       090-READ-NEXT-AUDIT-RECORD.
+           READ AUDIT-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-AUDIT-STATUS
+               NOT AT END
+                   PERFORM 100-TALLY-RECORD
+           END-READ.
+
+      ******************************************************************
+      * TALLY ONE AUDIT RECORD BY ITS ENCRYPTION FLAG                  *
+      ******************************************************************
+       100-TALLY-RECORD.
+           ADD 1 TO WS-TOTAL-COUNT.
+
+           EVALUATE AUDIT-ENCRYPTION-FLAG
+               WHEN 'Q'
+                   ADD 1 TO WS-QUANTUM-SAFE-COUNT
+               WHEN 'N'
+                   ADD 1 TO WS-UNENCRYPTED-COUNT
+               WHEN SPACE
+                   ADD 1 TO WS-BLANK-FLAG-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-FLAG-COUNT
+           END-EVALUATE.
+
+      ******************************************************************
+      * WRITE THE SUMMARY REPORT                                       *
+      ******************************************************************
+       200-WRITE-REPORT.
+           MOVE 'AI-ENCRYPTION-FLAG COMPLIANCE REPORT' TO REPORT-LINE
+           PERFORM 080-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE
+           PERFORM 080-WRITE-REPORT-LINE.
+
+           MOVE WS-TOTAL-COUNT TO WS-COUNT-EDIT
+           STRING 'TOTAL TRANSACTIONS AUDITED: ' WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           PERFORM 080-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE
+           PERFORM 080-WRITE-REPORT-LINE.
+
+           MOVE 'Q (QUANTUM-SAFE)'    TO WS-FLAG-LABEL
+           MOVE WS-QUANTUM-SAFE-COUNT TO WS-FLAG-COUNT
+           PERFORM 210-WRITE-FLAG-LINE.
+
+           MOVE 'N (UNENCRYPTED)'     TO WS-FLAG-LABEL
+           MOVE WS-UNENCRYPTED-COUNT  TO WS-FLAG-COUNT
+           PERFORM 210-WRITE-FLAG-LINE.
+
+           MOVE 'BLANK (NO FLAG SET)' TO WS-FLAG-LABEL
+           MOVE WS-BLANK-FLAG-COUNT   TO WS-FLAG-COUNT
+           PERFORM 210-WRITE-FLAG-LINE.
+
+           MOVE 'OTHER/UNKNOWN'       TO WS-FLAG-LABEL
+           MOVE WS-OTHER-FLAG-COUNT   TO WS-FLAG-COUNT
+           PERFORM 210-WRITE-FLAG-LINE.
+
+      ******************************************************************
+      * WRITE ONE "<LABEL> <COUNT> (<PERCENT>%)" REPORT LINE FOR THE   *
+      * FLAG VALUE CURRENTLY LOADED INTO WS-FLAG-LABEL/WS-FLAG-COUNT   *
+      ******************************************************************
+       210-WRITE-FLAG-LINE.
+           MOVE 0 TO WS-PERCENT.
+           IF WS-TOTAL-COUNT > 0
+               COMPUTE WS-PERCENT ROUNDED =
+                   (WS-FLAG-COUNT * 100) / WS-TOTAL-COUNT
+           END-IF.
+
+           MOVE WS-PERCENT TO WS-PERCENT-EDIT
+           MOVE WS-FLAG-COUNT TO WS-COUNT-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING '  ' WS-FLAG-LABEL ': ' WS-COUNT-EDIT
+               ' (' WS-PERCENT-EDIT '%)'
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           PERFORM 080-WRITE-REPORT-LINE.
+
+      ******************************************************************
+      * ABEND - LOG THE REASON AND END THE JOB WITH A NONZERO RETURN   *
+      * CODE INSTEAD OF LETTING A BAD OPEN OR WRITE PASS UNNOTICED.    *
+      ******************************************************************
+       900-ABEND-JOB.
+           DISPLAY 'WavineEncRpt ABEND - ' WS-ABEND-REASON.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.

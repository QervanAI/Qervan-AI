@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WavineAIB1.
+       AUTHOR. Cirium-AI-ENGINEERING.
+       DATE-WRITTEN. 02/21/2024.
+       SECURITY. TLS1.3+ WITH QUANTUM-SAFE CURVES.
+
+      ******************************************************************
+      *  STARTED-TASK PROGRAM FOR TRANSID AIB1. WavineCICS STARTS THIS  *
+      *  TRANSACTION FOR EVERY UPDATETXN REQUEST AND MOVES ON; THIS    *
+      *  PROGRAM DOES THE ACTUAL UPDATE WORK AND WRITES                *
+      *  THE OUTCOME TO ASTATFIL SO THE CALLER CAN POLL IT LATER       *
+      *  (SEE WavineCICS STATCHK / 240-INQUIRE-ASYNC-STATUS).          *
+      *                                                                *
+      *  THE UPDATE-CHAIN IS WALKED AS A TABLE (AIUPDSEQ COPYBOOK) SO  *
+      *  A MULTI-RECORD UPDATETXN TAKES PERIODIC SYNCPOINTS AND LEAVES *
+      *  A RESTART RECORD (RSTRFILE) BEHIND - A RESTARTED AIB1 RESUMES *
+      *  AFTER THE LAST COMMITTED SEQUENCE NUMBER INSTEAD OF REDOING   *
+      *  THE WHOLE CHAIN. A SINGLE-RECORD UPDATE IS JUST A ONE-ENTRY   *
+      *  TABLE AND CHECKPOINTS ONCE, AT THE END.                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AIREQARE.
+       COPY AIUPDSEQ.
+       COPY AIRESPCD.
+       COPY ASTATREC.
+       COPY RSTRREC.
+
+       01  ERROR-CONTROL.
+           05  EIBRESP               PIC S9(8) COMP.
+           05  EIBRESP2              PIC S9(8) COMP.
+           05  ERROR-MSG             PIC X(78).
+
+       01  WS-DELETE-RESP            PIC S9(8) COMP.
+       01  WS-SEQ                    PIC 9(4) COMP.
+       01  WS-START-SEQ              PIC 9(4) COMP VALUE 1.
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(4) COMP VALUE 10.
+       01  WS-CHECKPOINT-QUOTIENT    PIC 9(4) COMP.
+       01  WS-CHECKPOINT-REMAINDER   PIC 9(4) COMP.
+       01  WS-CHAIN-FAILED-SWITCH    PIC X(4) VALUE 'NO'.
+           88  WS-CHAIN-FAILED       VALUE 'YES'.
+       01  WS-FINAL-STATUS-CODE      PIC S9(8) COMP.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN LOGIC                                                     *
+      ******************************************************************
+       000-MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+                ERROR(900-ERROR-HANDLER)
+                END-EXEC.
+
+           EXEC CICS RETRIEVE
+                INTO(AI-REQUEST-AREA)
+                LENGTH(LENGTH OF AI-REQUEST-AREA)
+                RESP(EIBRESP)
+           END-EXEC.
+
+           PERFORM 100-PROCESS-UPDATE-CHAIN
+           PERFORM 190-WRITE-FINAL-STATUS
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+      ******************************************************************
+      * WALK THE UPDATE CHAIN, RESUMING AFTER ANY PRIOR CHECKPOINT     *
+      ******************************************************************
+       100-PROCESS-UPDATE-CHAIN.
+           MOVE 1 TO WS-START-SEQ.
+
+           EXEC CICS READ
+                FILE('RSTRFILE')
+                INTO(RESTART-RECORD)
+                RIDFLD(AI-CORREL-ID)
+                KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                RESP(EIBRESP)
+           END-EXEC.
+
+           IF EIBRESP = DFHRESP(NORMAL)
+               COMPUTE WS-START-SEQ = RESTART-LAST-SEQ + 1
+           END-IF.
+
+           IF AI-UPDATE-ITEM-COUNT < 1
+               OR AI-UPDATE-ITEM-COUNT > AI-UPDATE-MAX-ENTRIES
+               MOVE 'UPDATE ITEM COUNT OUT OF RANGE' TO ERROR-MSG
+               SET WS-CHAIN-FAILED TO TRUE
+           ELSE
+               PERFORM 105-PROCESS-CHAIN-ITEM
+                       VARYING WS-SEQ FROM WS-START-SEQ BY 1
+                       UNTIL WS-SEQ > AI-UPDATE-ITEM-COUNT
+                       OR WS-CHAIN-FAILED
+           END-IF.
+
+      ******************************************************************
+      * ONE ITERATION OF THE UPDATE CHAIN - APPLY THE ITEM AND, EVERY  *
+      * WS-CHECKPOINT-INTERVAL ITEMS OR ON THE LAST ITEM, CHECKPOINT.  *
+      ******************************************************************
+       105-PROCESS-CHAIN-ITEM.
+           PERFORM 110-APPLY-UPDATE-ITEM.
+
+           DIVIDE WS-SEQ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+
+           IF WS-CHECKPOINT-REMAINDER = 0
+                   OR WS-SEQ = AI-UPDATE-ITEM-COUNT
+               PERFORM 120-WRITE-RESTART-CHECKPOINT
+           END-IF.
+
+      ******************************************************************
+      * APPLY ONE UPDATE-CHAIN ENTRY                                   *
+      ******************************************************************
+       110-APPLY-UPDATE-ITEM.
+           MOVE AI-RESP-SUCCESS TO AI-UPDATE-RESULT(WS-SEQ).
+
+      ******************************************************************
+      * CHECKPOINT - SYNCPOINT THE UNIT OF WORK AND RECORD HOW FAR WE  *
+      * GOT SO A MID-CHAIN FAILURE RESUMES HERE INSTEAD OF FROM ITEM 1 *
+      ******************************************************************
+      ******************************************************************
+      * A RESTART RECORD FROM AN EARLIER CHECKPOINT IN THIS CHAIN MUST *
+      * BE READ FOR UPDATE BEFORE IT CAN BE REWRITTEN - A REWRITE WITH *
+      * NO PRIOR READ UPDATE IN THIS TASK IS AN INVREQ. THE FIRST      *
+      * CHECKPOINT OF A CHAIN HAS NO EXISTING RECORD (NOTFND), SO IT   *
+      * FALLS THROUGH TO A PLAIN WRITE INSTEAD.                        *
+      ******************************************************************
+       120-WRITE-RESTART-CHECKPOINT.
+           EXEC CICS READ
+                FILE('RSTRFILE')
+                INTO(RESTART-RECORD)
+                RIDFLD(AI-CORREL-ID)
+                KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                UPDATE
+                RESP(EIBRESP)
+           END-EXEC.
+
+           MOVE AI-CORREL-ID         TO RESTART-CORREL-ID
+           MOVE WS-SEQ               TO RESTART-LAST-SEQ
+           MOVE AI-UPDATE-ITEM-COUNT TO RESTART-TOTAL-COUNT
+           MOVE AI-TIMESTAMP         TO RESTART-TIMESTAMP.
+
+           IF EIBRESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE
+                    FILE('RSTRFILE')
+                    FROM(RESTART-RECORD)
+                    RESP(EIBRESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE
+                    FILE('RSTRFILE')
+                    FROM(RESTART-RECORD)
+                    RIDFLD(AI-CORREL-ID)
+                    KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                    RESP(EIBRESP)
+               END-EXEC
+           END-IF.
+
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               SET WS-CHAIN-FAILED TO TRUE
+           END-IF.
+
+           EXEC CICS SYNCPOINT
+                RESP(EIBRESP)
+           END-EXEC.
+
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               SET WS-CHAIN-FAILED TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * FINAL OUTCOME - REWRITE ASTATFIL WITH SUCCEEDED/FAILED AND     *
+      * CLEAR THE RESTART RECORD ON A CLEAN COMPLETION. THE PENDING    *
+      * RECORD BEING REWRITTEN HERE WAS WRITTEN BY WavineCICS IN A     *
+      * DIFFERENT TASK (225-START-ASYNC-UPDATE), SO IT HAS TO BE READ  *
+      * FOR UPDATE IN THIS TASK FIRST - SAME REASON AS THE CHECKPOINT  *
+      * READ IN 120-WRITE-RESTART-CHECKPOINT.                         *
+      ******************************************************************
+       190-WRITE-FINAL-STATUS.
+           IF WS-CHAIN-FAILED OR WS-SEQ <= AI-UPDATE-ITEM-COUNT
+               MOVE AI-RESP-ASYNC-FAILED TO WS-FINAL-STATUS-CODE
+           ELSE
+               MOVE AI-RESP-ASYNC-SUCCESS TO WS-FINAL-STATUS-CODE
+               EXEC CICS DELETE
+                    FILE('RSTRFILE')
+                    RIDFLD(AI-CORREL-ID)
+                    KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                    RESP(WS-DELETE-RESP)
+               END-EXEC
+               IF WS-DELETE-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'RESTART RECORD DELETE FAILURE' TO ERROR-MSG
+                   EXEC CICS WRITE OPERATOR
+                        TEXT(ERROR-MSG)
+                        TEXTLENGTH(LENGTH OF ERROR-MSG)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+           EXEC CICS READ
+                FILE('ASTATFIL')
+                INTO(ASYNC-STATUS-RECORD)
+                RIDFLD(AI-CORREL-ID)
+                KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                UPDATE
+                RESP(EIBRESP)
+           END-EXEC.
+
+           MOVE AI-CORREL-ID          TO ASTAT-CORREL-ID
+           MOVE AI-TIMESTAMP          TO ASTAT-TIMESTAMP
+           MOVE AI-TRACE-ID           TO ASTAT-TRACE-ID
+           MOVE WS-FINAL-STATUS-CODE  TO ASTAT-STATUS-CODE.
+
+           IF EIBRESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE
+                    FILE('ASTATFIL')
+                    FROM(ASYNC-STATUS-RECORD)
+                    RESP(EIBRESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE
+                    FILE('ASTATFIL')
+                    FROM(ASYNC-STATUS-RECORD)
+                    RIDFLD(AI-CORREL-ID)
+                    KEYLENGTH(LENGTH OF AI-CORREL-ID)
+                    RESP(EIBRESP)
+               END-EXEC
+           END-IF.
+
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               MOVE 'ASYNC STATUS WRITE FAILURE' TO ERROR-MSG
+               EXEC CICS WRITE OPERATOR
+                    TEXT(ERROR-MSG)
+                    TEXTLENGTH(LENGTH OF ERROR-MSG)
+               END-EXEC
+           END-IF.
+
+      ******************************************************************
+      * ERROR HANDLING - A STARTED TASK HAS NO CALLER TO RETURN A      *
+      * RESPONSE CODE TO, SO AN UNEXPECTED CONDITION IS LOGGED AND THE *
+      * FINAL STATUS WRITE STILL RUNS TO MARK THE CHAIN FAILED.        *
+      ******************************************************************
+       900-ERROR-HANDLER.
+           SET WS-CHAIN-FAILED TO TRUE
+           PERFORM 190-WRITE-FINAL-STATUS
+           EXEC CICS RETURN
+                END-EXEC.
+
+       END PROGRAM WavineAIB1.
